@@ -1,25 +1,343 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. AddNumbers.
+PROGRAM-ID. ADDNUM.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PAIRS-FILE ASSIGN TO PAIRSIN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PAIRS-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO RPTOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+
+    SELECT ERROR-FILE ASSIGN TO ERROUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO AUDLOG
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+    SELECT PARM-FILE ASSIGN TO PARMIN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  PAIRS-FILE.
+01  PAIRS-RECORD.
+    05  PAIRS-NUM1        PIC S9(7)V9(2) SIGN IS TRAILING SEPARATE.
+    05  FILLER            PIC X VALUE SPACE.
+    05  PAIRS-NUM2        PIC S9(7)V9(2) SIGN IS TRAILING SEPARATE.
+
+FD  REPORT-FILE.
+01  REPORT-RECORD             PIC X(132).
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    05  CKPT-RECORD-COUNT     PIC 9(9).
+
+FD  ERROR-FILE.
+01  ERROR-RECORD              PIC X(132).
+
+FD  AUDIT-FILE.
+01  AUDIT-RECORD              PIC X(132).
+
+FD  PARM-FILE.
+01  PARM-RECORD.
+    05  PARM-EXPECTED         PIC S9(7)V9(2) SIGN IS TRAILING SEPARATE.
+    05  FILLER                PIC X VALUE SPACE.
+    05  PARM-TOLERANCE        PIC S9(7)V9(2) SIGN IS TRAILING SEPARATE.
+
 WORKING-STORAGE SECTION.
-    01 Num1     PIC 9(3)V9(1) VALUE 0.1.
-    01 Num2     PIC 9(3)V9(1) VALUE 0.2.
-    01 Result   PIC 9(3)V9(1).
-    01 Is-True     PIC X VALUE 'N'.
-
-PROCEDURE DIVISION.
-    DISPLAY "Adding Numbers:".
-    DISPLAY "Num1: " Num1.
-    DISPLAY "Num2: " Num2.
-
-    ADD Num1 TO Num2 GIVING Result.
-    
-    IF Result = 0.3
-        MOVE 'Y' TO Is-True
+    COPY AMTREC.
+
+    01  WS-PAIRS-STATUS         PIC XX.
+    01  WS-REPORT-STATUS        PIC XX.
+    01  WS-CKPT-STATUS          PIC XX.
+    01  WS-ERROR-FILE-STATUS    PIC XX.
+    01  WS-AUDIT-STATUS         PIC XX.
+    01  WS-PARM-STATUS          PIC XX.
+    01  WS-ERROR-REASON         PIC X(30).
+    01  WS-ERROR-COUNT          PIC 9(9) VALUE ZERO.
+
+    01  WS-TOLERANCE-PARMS.
+        05  WS-EXPECTED-VALUE   PIC S9(7)V9(2) VALUE 0.30.
+        05  WS-TOLERANCE        PIC S9(7)V9(2) VALUE 0.00.
+        05  WS-DIFF             PIC S9(7)V9(2).
+    01  WS-FLAGS.
+        05  WS-PAIRS-EOF    PIC X VALUE 'N'.
+            88  PAIRS-EOF          VALUE 'Y'.
+        05  WS-RESTARTED    PIC X VALUE 'N'.
+            88  RUN-IS-RESTARTED   VALUE 'Y'.
+        05  WS-RECORD-ERROR PIC X VALUE 'N'.
+            88  RECORD-HAD-ERROR   VALUE 'Y'.
+
+    01  WS-COUNTERS.
+        05  WS-RECORD-COUNT           PIC 9(9) VALUE ZERO.
+        05  WS-START-AT               PIC 9(9) VALUE ZERO.
+        05  WS-CHECKPOINT-INTERVAL    PIC 9(9) VALUE 100.
+
+    01  WS-CURRENT-DATE-TIME.
+        05  WS-CDT-YYYY     PIC 9(4).
+        05  WS-CDT-MM       PIC 9(2).
+        05  WS-CDT-DD       PIC 9(2).
+        05  WS-CDT-HH       PIC 9(2).
+        05  WS-CDT-MIN      PIC 9(2).
+        05  WS-CDT-SEC      PIC 9(2).
+        05  FILLER          PIC X(9).
+
+    01  WS-RUN-DATE         PIC X(10).
+    01  WS-RUN-TIME         PIC X(8).
+    01  WS-RUN-USER         PIC X(8).
+
+    01  WS-DISPLAY-NUM1     PIC -(7)9.99.
+    01  WS-DISPLAY-NUM2     PIC -(7)9.99.
+    01  WS-DISPLAY-RESULT   PIC -(7)9.99.
+
+LINKAGE SECTION.
+01  LS-EXEC-PARM.
+    05  LS-PARM-LEN         PIC S9(4) COMP.
+    05  LS-PARM-TEXT        PIC X(8).
+
+PROCEDURE DIVISION USING LS-EXEC-PARM.
+0000-MAIN-PROCESS.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-PAIRS UNTIL PAIRS-EOF
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+1000-INITIALIZE.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+    STRING WS-CDT-YYYY "-" WS-CDT-MM "-" WS-CDT-DD
+        DELIMITED BY SIZE INTO WS-RUN-DATE
+    STRING WS-CDT-HH ":" WS-CDT-MIN ":" WS-CDT-SEC
+        DELIMITED BY SIZE INTO WS-RUN-TIME
+    MOVE SPACES TO WS-RUN-USER
+    IF LS-PARM-LEN > 0 AND LS-PARM-LEN <= 8
+        MOVE LS-PARM-TEXT(1:LS-PARM-LEN) TO WS-RUN-USER
+    END-IF
+    IF WS-RUN-USER = SPACES
+        ACCEPT WS-RUN-USER FROM ENVIRONMENT "USER"
+    END-IF
+    PERFORM 1400-READ-PARM-CARD
+    PERFORM 1100-READ-CHECKPOINT
+    OPEN INPUT PAIRS-FILE
+    PERFORM 1200-SKIP-COMPLETED-RECORDS
+    PERFORM 1500-OPEN-REPORT-FILE
+    PERFORM 1600-OPEN-ERROR-FILE
+    PERFORM 1300-OPEN-AUDIT-LOG.
+
+1500-OPEN-REPORT-FILE.
+    IF RUN-IS-RESTARTED
+        OPEN EXTEND REPORT-FILE
+        IF WS-REPORT-STATUS = "35"
+            OPEN OUTPUT REPORT-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT REPORT-FILE
+    END-IF.
+
+1600-OPEN-ERROR-FILE.
+    IF RUN-IS-RESTARTED
+        OPEN EXTEND ERROR-FILE
+        IF WS-ERROR-FILE-STATUS = "35"
+            OPEN OUTPUT ERROR-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT ERROR-FILE
+    END-IF.
+
+1300-OPEN-AUDIT-LOG.
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+
+1400-READ-PARM-CARD.
+    OPEN INPUT PARM-FILE
+    IF WS-PARM-STATUS = "00"
+        READ PARM-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE PARM-EXPECTED TO WS-EXPECTED-VALUE
+                MOVE PARM-TOLERANCE TO WS-TOLERANCE
+        END-READ
+        CLOSE PARM-FILE
+    END-IF.
+
+1100-READ-CHECKPOINT.
+    OPEN I-O CHECKPOINT-FILE
+    IF WS-CKPT-STATUS = "35"
+        OPEN OUTPUT CHECKPOINT-FILE
+        MOVE ZERO TO CKPT-RECORD-COUNT
+        WRITE CHECKPOINT-RECORD
+        CLOSE CHECKPOINT-FILE
     ELSE
-        MOVE 'N' TO Is-True
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CKPT-RECORD-COUNT TO WS-START-AT
+                IF WS-START-AT > 0
+                    SET RUN-IS-RESTARTED TO TRUE
+                END-IF
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+1200-SKIP-COMPLETED-RECORDS.
+    PERFORM WS-START-AT TIMES
+        READ PAIRS-FILE
+            AT END
+                SET PAIRS-EOF TO TRUE
+        END-READ
+    END-PERFORM
+    MOVE WS-START-AT TO WS-RECORD-COUNT.
+
+2000-PROCESS-PAIRS.
+    READ PAIRS-FILE
+        AT END
+            SET PAIRS-EOF TO TRUE
+        NOT AT END
+            PERFORM 2100-HANDLE-RECORD
+    END-READ.
+
+2100-HANDLE-RECORD.
+    ADD 1 TO WS-RECORD-COUNT
+    MOVE 'N' TO WS-RECORD-ERROR
+    MOVE PAIRS-NUM1 TO Num1
+    MOVE PAIRS-NUM2 TO Num2
+
+    ADD Num1 TO Num2 GIVING Result
+        ON SIZE ERROR
+            PERFORM 2200-HANDLE-SIZE-ERROR
+        NOT ON SIZE ERROR
+            PERFORM 2300-CHECK-TOLERANCE
+    END-ADD
+
+    IF NOT RECORD-HAD-ERROR
+        PERFORM 2400-WRITE-REPORT
     END-IF
 
-    DISPLAY "Is the condition true? " Is-True.
+    PERFORM 2800-WRITE-AUDIT-LOG
+    PERFORM 2600-CHECKPOINT-IF-DUE.
 
-    STOP RUN.
+2200-HANDLE-SIZE-ERROR.
+    SET RECORD-HAD-ERROR TO TRUE
+    MOVE "SUM EXCEEDS FIELD CAPACITY" TO WS-ERROR-REASON
+    PERFORM 2500-WRITE-ERROR-RECORD.
+
+2300-CHECK-TOLERANCE.
+    COMPUTE WS-DIFF = Result - WS-EXPECTED-VALUE
+        ON SIZE ERROR
+            SET RECORD-HAD-ERROR TO TRUE
+            MOVE "TOLERANCE CHECK OVERFLOW" TO WS-ERROR-REASON
+            PERFORM 2500-WRITE-ERROR-RECORD
+        NOT ON SIZE ERROR
+            IF FUNCTION ABS(WS-DIFF) <= WS-TOLERANCE
+                MOVE 'Y' TO Is-True
+            ELSE
+                MOVE 'N' TO Is-True
+            END-IF
+    END-COMPUTE.
+
+2600-CHECKPOINT-IF-DUE.
+    IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL) = 0
+        PERFORM 2700-WRITE-CHECKPOINT
+    END-IF.
+
+2700-WRITE-CHECKPOINT.
+    OPEN I-O CHECKPOINT-FILE
+    READ CHECKPOINT-FILE
+    MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+    REWRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+2400-WRITE-REPORT.
+    MOVE Num1 TO WS-DISPLAY-NUM1
+    MOVE Num2 TO WS-DISPLAY-NUM2
+    MOVE Result TO WS-DISPLAY-RESULT
+    MOVE SPACES TO REPORT-RECORD
+    STRING WS-RUN-DATE       DELIMITED BY SIZE
+           "  NUM1="         DELIMITED BY SIZE
+           WS-DISPLAY-NUM1   DELIMITED BY SIZE
+           "  NUM2="         DELIMITED BY SIZE
+           WS-DISPLAY-NUM2   DELIMITED BY SIZE
+           "  RESULT="       DELIMITED BY SIZE
+           WS-DISPLAY-RESULT DELIMITED BY SIZE
+           "  IS-TRUE="      DELIMITED BY SIZE
+           Is-True           DELIMITED BY SIZE
+        INTO REPORT-RECORD
+    WRITE REPORT-RECORD.
+
+2500-WRITE-ERROR-RECORD.
+    MOVE Num1 TO WS-DISPLAY-NUM1
+    MOVE Num2 TO WS-DISPLAY-NUM2
+    MOVE SPACES TO ERROR-RECORD
+    STRING WS-RUN-DATE       DELIMITED BY SIZE
+           "  NUM1="         DELIMITED BY SIZE
+           WS-DISPLAY-NUM1   DELIMITED BY SIZE
+           "  NUM2="         DELIMITED BY SIZE
+           WS-DISPLAY-NUM2   DELIMITED BY SIZE
+           "  REASON="       DELIMITED BY SIZE
+           WS-ERROR-REASON   DELIMITED BY SIZE
+        INTO ERROR-RECORD
+    WRITE ERROR-RECORD
+    ADD 1 TO WS-ERROR-COUNT.
+
+2800-WRITE-AUDIT-LOG.
+    MOVE Num1 TO WS-DISPLAY-NUM1
+    MOVE Num2 TO WS-DISPLAY-NUM2
+    MOVE SPACES TO AUDIT-RECORD
+    IF RECORD-HAD-ERROR
+        STRING WS-RUN-DATE       DELIMITED BY SIZE
+               " "               DELIMITED BY SIZE
+               WS-RUN-TIME       DELIMITED BY SIZE
+               "  USER="         DELIMITED BY SIZE
+               WS-RUN-USER       DELIMITED BY SIZE
+               "  NUM1="         DELIMITED BY SIZE
+               WS-DISPLAY-NUM1   DELIMITED BY SIZE
+               "  NUM2="         DELIMITED BY SIZE
+               WS-DISPLAY-NUM2   DELIMITED BY SIZE
+               "  RESULT=**ERROR** "  DELIMITED BY SIZE
+               WS-ERROR-REASON   DELIMITED BY SIZE
+            INTO AUDIT-RECORD
+    ELSE
+        MOVE Result TO WS-DISPLAY-RESULT
+        STRING WS-RUN-DATE       DELIMITED BY SIZE
+               " "               DELIMITED BY SIZE
+               WS-RUN-TIME       DELIMITED BY SIZE
+               "  USER="         DELIMITED BY SIZE
+               WS-RUN-USER       DELIMITED BY SIZE
+               "  NUM1="         DELIMITED BY SIZE
+               WS-DISPLAY-NUM1   DELIMITED BY SIZE
+               "  NUM2="         DELIMITED BY SIZE
+               WS-DISPLAY-NUM2   DELIMITED BY SIZE
+               "  RESULT="       DELIMITED BY SIZE
+               WS-DISPLAY-RESULT DELIMITED BY SIZE
+               "  IS-TRUE="      DELIMITED BY SIZE
+               Is-True           DELIMITED BY SIZE
+            INTO AUDIT-RECORD
+    END-IF
+    WRITE AUDIT-RECORD.
+
+9000-TERMINATE.
+    OPEN I-O CHECKPOINT-FILE
+    READ CHECKPOINT-FILE
+    MOVE ZERO TO CKPT-RECORD-COUNT
+    REWRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE
+    CLOSE PAIRS-FILE
+    CLOSE REPORT-FILE
+    CLOSE ERROR-FILE
+    CLOSE AUDIT-FILE
+    IF WS-ERROR-COUNT > 0
+        MOVE 4 TO RETURN-CODE
+    END-IF.
