@@ -0,0 +1,8 @@
+*> AMTREC - shared amount-pair working-storage layout for the batch
+*> reconciliation suite. Any program comparing an Num1/Num2 pair
+*> against a computed Result should COPY this instead of re-typing
+*> the PIC clauses by hand.
+01 Num1     PIC S9(7)V9(2).
+01 Num2     PIC S9(7)V9(2).
+01 Result   PIC S9(7)V9(2).
+01 Is-True     PIC X VALUE 'N'.
