@@ -0,0 +1,52 @@
+//ADDNUM   JOB (ACCTNO),'RECON-ADDNUM',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY RECONCILIATION - ADD NUMBERS BATCH PAIRS
+//* STEP010 RUNS THE ADDNUM PROGRAM AGAINST THE PAIRS EXTRACT.
+//* A NON-ZERO RETURN CODE (E.G. RC=4, RECORDS SENT TO ERROUT)
+//* MUST STOP THE DOWNSTREAM STEPS RATHER THAN LET THEM PROCESS
+//* A REPORT THAT COVERS BAD DATA.
+//*
+//* ONE-TIME SETUP: RUN ADDNUMSU ONCE, BEFORE THE FIRST NIGHTLY
+//* EXECUTION, TO ALLOCATE RPTOUT/ERROUT EMPTY. THIS STEP OPENS
+//* THEM OLD SO A NON-RESTART RUN'S OPEN OUTPUT TRULY STARTS THE
+//* DATASET OVER INSTEAD OF POSITIONING PAST OLD DATA THE WAY
+//* DISP=MOD WOULD.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ADDNUM,PARM='&SYSUID'
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PAIRSIN  DD DSN=PROD.RECON.PAIRS.DAILY,DISP=SHR
+//RPTOUT   DD DSN=PROD.RECON.ADDNUM.REPORT,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//ERROUT   DD DSN=PROD.RECON.ADDNUM.ERRORS,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//CKPTFILE DD DSN=PROD.RECON.ADDNUM.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=9,BLKSIZE=0)
+//AUDLOG   DD DSN=PROD.RECON.ADDNUM.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//PARMIN   DD DSN=PROD.RECON.ADDNUM.PARMCARD,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=21,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* ONLY MOVE THE REPORT TO THE HAND-OFF LIBRARY WHEN STEP010
+//* COMPLETED CLEAN. COND=(3,LT,STEP010) BYPASSES THIS STEP WHEN
+//* STEP010'S RETURN CODE IS GREATER THAN 3, I.E. RC=4 (RECORDS
+//* SENT TO ERROUT) OR HIGHER.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(3,LT,STEP010)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.RECON.ADDNUM.REPORT,DISP=SHR
+//SYSUT2   DD DSN=PROD.RECON.ADDNUM.REPORT.HANDOFF,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
