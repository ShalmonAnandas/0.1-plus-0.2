@@ -0,0 +1,27 @@
+//ADDNUMSU JOB (ACCTNO),'RECON-ADDNUM-SETUP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP FOR THE ADDNUM NIGHTLY JOB (SEE ADDNUM.JCL).
+//* RUN THIS ONCE, BEFORE THE FIRST NIGHTLY EXECUTION, TO CATALOG
+//* RPTOUT/ERROUT EMPTY. ADDNUM.JCL OPENS THEM DISP=OLD SO THAT A
+//* NON-RESTART RUN'S "OPEN OUTPUT" TRULY STARTS THE DATASET OVER;
+//* DISP=MOD WOULD MAKE OPEN OUTPUT POSITION PAST EXISTING DATA
+//* INSTEAD OF TRUNCATING IT, SO THESE TWO DATASETS MUST ALREADY
+//* EXIST (AND BE EMPTY) BEFORE ADDNUM.JCL EVER RUNS.
+//*
+//* RE-RUN THIS JOB ONLY IF RPTOUT OR ERROUT EVER NEED TO BE
+//* RESET FROM SCRATCH (E.G. AFTER A DASD RECOVERY). CKPTFILE,
+//* AUDLOG, AND PARMIN ARE NOT ALLOCATED HERE - THE PROGRAM
+//* CREATES THEM ITSELF ON FIRST USE (SEE 1100-READ-CHECKPOINT
+//* AND 1300-OPEN-AUDIT-LOG IN COBOL.CBL), AND AUDLOG MUST NEVER
+//* BE RESET SINCE IT IS THE PERMANENT AUDIT TRAIL.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IEFBR14
+//RPTOUT   DD DSN=PROD.RECON.ADDNUM.REPORT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//ERROUT   DD DSN=PROD.RECON.ADDNUM.ERRORS,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
